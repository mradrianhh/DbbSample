@@ -7,12 +7,94 @@
        Special-Names.
            Decimal-Point Is Comma.
 
+       Input-Output Section.
+       File-Control.
+           Select Trans-File Assign To 'TRANSIN'
+               Organization Is Sequential.
+
+           Select Acct-Master-File Assign To 'ACCTMSTR'
+               Organization Is Indexed
+               Access Mode Is Dynamic
+               Record Key Is Acct-Master-Number.
+
+           Select Checkpoint-File Assign To 'CHKPTOUT'
+               Organization Is Sequential.
+
+           Select Counts-File Assign To 'CNTOUT'
+               Organization Is Sequential.
+
        Data Division.
 
+       File Section.
+
+       FD  Trans-File.
+       Copy Amttrans
+           Replacing ==Amount-Transaction==
+                  By ==Trans-File-Record==
+                     ==Transaction-Sequence-Number==
+                  By ==Tf-Sequence-Number==
+                     ==Transaction-Account-Number==
+                  By ==Tf-Account-Number==
+                     ==Transaction-Date==
+                  By ==Tf-Date==
+                     ==Transaction-Code==
+                  By ==Tf-Code==
+                     ==Transaction-Class==
+                  By ==Tf-Class==
+                     ==Transaction-Type==
+                  By ==Tf-Type==
+                     ==Transaction-Amount==
+                  By ==Tf-Amount==
+                     ==Transaction-Original-Seq==
+                  By ==Tf-Original-Seq==.
+
+       FD  Acct-Master-File.
+       Copy Account
+           Replacing ==Account==
+                  By ==Acct-Master-Record==
+                     ==Account-Number==
+                  By ==Acct-Master-Number==
+                     ==Account-Type==
+                  By ==Acct-Master-Type==
+                     ==Account-Balance==
+                  By ==Acct-Master-Balance==
+                     ==Account-Bsu-Savings==
+                  By ==Acct-Master-Bsu-Savings==
+                     ==Account-Bsu-Deposited-Ytd==
+                  By ==Acct-Master-Bsu-Dep-Ytd==
+                     ==Account-Overdraft-Limit==
+                  By ==Acct-Master-Overdraft==.
+
+       FD  Checkpoint-File.
+       01  Checkpoint-Record.
+           05  Checkpoint-Last-Sequence-Number  Pic 9(9).
+           05  Checkpoint-Timestamp             Pic 9(8).
+
+       FD  Counts-File.
+       Copy Counts.
+
        Working-Storage Section.
 
        01 Ws-Pgms.
-          05 Pgm-Amttrans  Pic X(8) Value 'AMTTRANS'.
+          05 Pgm-Amttrans        Pic X(8)  Value 'AMTTRANS'.
+          05 Pgm-Amttrans-Close  Pic X(16) Value 'AMTTRANS-CLOSE'.
+          05 Pgm-Amttrans-Noacct Pic X(16) Value 'AMTTRANS-NOACCT'.
+
+       01 Ws-Flags.
+          05 Ws-Eof-Flag           Pic X Value 'N'.
+             88 Trans-Eof                  Value 'Y'.
+          05 Ws-Account-Found-Flag Pic X Value 'N'.
+             88 Account-Was-Found         Value 'Y'.
+          05 Ws-Restart-Flag       Pic X Value 'N'.
+             88 Restart-Requested         Value 'Y'.
+
+       01 Ws-Counters.
+          05 Ws-Record-Count         Pic 9(9) Value 0.
+          05 Ws-Checkpoint-Interval  Pic 9(5) Value 100.
+          05 Ws-Last-Posted-Seq      Pic 9(9) Value 0.
+
+       01 Ws-Restart-Parm        Pic X(20).
+       01 Ws-Restart-Seq-Number  Pic 9(9) Value 0.
 
        Copy Account.
 
@@ -28,45 +110,117 @@
 
        0000-Init Section.
 
+           Accept Ws-Restart-Parm From Command-Line
+           If Ws-Restart-Parm Is Numeric And Ws-Restart-Parm Not = 0
+             Move Ws-Restart-Parm To Ws-Restart-Seq-Number
+             Set Restart-Requested To True
+           End-If
+
+           Open Input Trans-File
+           Open I-O Acct-Master-File
+           Open Output Checkpoint-File
+
            Exit.
 
        1000-Main Section.
 
-           Perform Init-Account
-           Perform Process-Transaction
+           Perform Get-Next-Transaction
+           Perform Until Trans-Eof
+             Perform Init-Account
+             Perform Process-Transaction
+             Perform Write-Checkpoint
+             Perform Get-Next-Transaction
+           End-Perform
 
            Exit.
 
        2000-Exit Section.
 
+           Close Trans-File
+           Close Acct-Master-File
+           Close Checkpoint-File
+
+           Call Pgm-Amttrans-Close
+
+           Open Output Counts-File
+           Move Ws-Record-Count To Counts-Transactions-Read
+           Write Counts-Record
+           Close Counts-File
+
            Exit.
 
        Init-Account Section.
 
            Initialize Account
-           Move 1000000 To Account-Balance
+           Set Ws-Account-Found-Flag To 'N'
+           Move Transaction-Account-Number To Acct-Master-Number
+
+           Read Acct-Master-File
+             Invalid Key
+               Display 'ACCOUNT NOT FOUND: ' Transaction-Account-Number
+             Not Invalid Key
+               Move Acct-Master-Record To Account
+               Set Account-Was-Found To True
+           End-Read
 
            Exit.
 
        Process-Transaction Section.
 
-           Perform Get-Next-Transaction
-
-           Evaluate Transaction-Code
-           When 16
-             Call Pgm-Amttrans Using Account Amount-Transaction
-           When Other
-             Continue
-           End-Evaluate
+           If Account-Was-Found
+             Evaluate Transaction-Code
+             When 16
+               Call Pgm-Amttrans Using Account Amount-Transaction
+               Move Account To Acct-Master-Record
+               Rewrite Acct-Master-Record
+               Move Transaction-Sequence-Number To Ws-Last-Posted-Seq
+             When Other
+               Continue
+             End-Evaluate
+           Else
+      *> The account never loaded, so there's no Account record to
+      *> post against - but the transaction still has to leave an
+      *> audit trail, or Transactions Read won't reconcile against
+      *> Transactions Posted + Transactions Discarded on Amtrpt.
+             If Transaction-Code = 16
+               Call Pgm-Amttrans-Noacct Using Amount-Transaction
+             End-If
+           End-If
 
            Exit.
 
        Get-Next-Transaction Section.
 
-           Initialize Amount-Transaction.
-           Move 16 To Transaction-Code
-           Move 'A' To Transaction-Class
-           Move '1' To Transaction-Type
-           Move 10000 To Transaction-Amount
+      *> On a restart, skip forward past every record at or below the
+      *> checkpointed sequence number before resuming normal
+      *> processing, so transactions already posted in the prior run
+      *> are not posted a second time.
+           Perform Read-Trans-Record
+           Perform Until Trans-Eof
+               Or Not Restart-Requested
+               Or Transaction-Sequence-Number > Ws-Restart-Seq-Number
+             Perform Read-Trans-Record
+           End-Perform
+
+           Exit.
+
+       Read-Trans-Record Section.
+
+           Read Trans-File Into Amount-Transaction
+             At End
+               Set Trans-Eof To True
+             Not At End
+               Add 1 To Ws-Record-Count
+           End-Read
 
-           Exit.
\ No newline at end of file
+           Exit.
+
+       Write-Checkpoint Section.
+
+           If Function Mod(Ws-Record-Count, Ws-Checkpoint-Interval) = 0
+             Move Ws-Last-Posted-Seq To Checkpoint-Last-Sequence-Number
+             Move Function Current-Date(1:8) To Checkpoint-Timestamp
+             Write Checkpoint-Record
+           End-If
+
+           Exit.
