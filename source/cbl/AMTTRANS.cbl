@@ -7,14 +7,56 @@
        Special-Names.
            Decimal-Point Is Comma.
 
+       Input-Output Section.
+       File-Control.
+           Select Reject-File Assign To 'REJOUT'
+               Organization Is Sequential.
+
+           Select Gl-File Assign To 'GLFEED'
+               Organization Is Sequential.
+
        Data Division.
 
+       File Section.
+
+       FD  Reject-File.
+       Copy Reject.
+
+       FD  Gl-File.
+       Copy Glfeed.
+
+       Working-Storage Section.
+
+      *> Persists across calls for the life of the run unit so the
+      *> reject file is opened exactly once, on this program's first
+      *> invocation from Main.
+       01  Ws-File-Flags.
+           05  Ws-Reject-File-Open-Flag  Pic X Value 'N'.
+               88  Reject-File-Is-Open       Value 'Y'.
+           05  Ws-Gl-File-Open-Flag      Pic X Value 'N'.
+               88  Gl-File-Is-Open            Value 'Y'.
+
+      *> Bsu statutory limits.  Configured here as installation
+      *> constants; a future change could source these from a
+      *> parameter file.
+       01  Ws-Bsu-Limits.
+           05  Ws-Bsu-Annual-Limit       Pic 9(9)V99 Value 27500.
+           05  Ws-Bsu-Lifetime-Limit     Pic 9(9)V99 Value 300000.
+
+       01  Ws-Service-Charge             Pic S9(9)V99 Value 50.
+
+       01  Ws-Posting-Amount             Pic S9(9)V99.
+
        Local-Storage Section.
 
+      *> Reset on every call - these flags describe the transaction
+      *> currently in hand, not the run as a whole.
        01 Flags.
           05 No-Trans-Fee-Flag  Pic 9 Value 0.
              88 No-Trans-Fee          Value 1.
              88 Trans-Fee             Value 0.
+          05 Ws-Discarded-Flag  Pic X Value 'N'.
+             88 Transaction-Discarded Value 'Y'.
 
        Linkage Section.
 
@@ -24,24 +66,56 @@
 
        Procedure Division Using Account Amount-Transaction.
 
-           Perform Eval-Account-Type
+           Perform Open-Reject-File-First-Time
+           Perform Open-Gl-File-First-Time
+
            Perform Eval-Transaction-Class
-           Perform Eval-Transaction-Type
+
+           If Not Transaction-Discarded
+             Perform Eval-Transaction-Type
+           End-If
+
+      *> The posting amount - including the Type 2 service charge and
+      *> the Class '9' reversal inversion - has to be known before
+      *> Eval-Account-Type runs, so the funds-sufficiency and
+      *> deposit-limit checks see the direction the money will
+      *> actually move in, not just the raw Transaction-Type.
+           If Not Transaction-Discarded
+             Perform Compute-Posting-Amount
+           End-If
+
+           If Not Transaction-Discarded
+             Perform Eval-Account-Type
+           End-If
+
+           If Not Transaction-Discarded
+             Perform Process-Transaction
+           End-If
 
            Goback.
 
-       Eval-Account-Type Section.
+       Entry 'AMTTRANS-CLOSE'.
 
-           Evaluate Account-Type
-           When 'sparbsu'
-             If (Account-Bsu-Savings - Transaction-Amount) < 0
-               Perform Discard-Transaction
-             End-If
-           When Other
-             Perform Discard-Transaction
-           End-Evaluate
+           Perform Close-Files
 
-           Exit.
+           Goback.
+
+      *> Called by Main instead of the normal entry point when a
+      *> Transaction-Code 16 record's account isn't on Acct-Master-File
+      *> - there's no Account record to evaluate or post against, but
+      *> the transaction still needs a Reject-Record so Transactions
+      *> Read reconciles against Transactions Posted + Discarded on
+      *> Amtrpt.
+       Entry 'AMTTRANS-NOACCT' Using Amount-Transaction.
+
+           Perform Open-Reject-File-First-Time
+
+           Move Transaction-Account-Number To Reject-Account-Number
+           Move 'R006' To Reject-Reason-Code
+           Move Amount-Transaction To Reject-Transaction-Data
+           Write Reject-Record
+
+           Goback.
 
        Eval-Transaction-Class Section.
 
@@ -50,6 +124,7 @@
            When '9'
              Continue
            When Other
+             Move 'R002' To Reject-Reason-Code
              Perform Discard-Transaction
            End-Evaluate
 
@@ -60,22 +135,200 @@
            Evaluate Transaction-Type
            When 1
              Set No-Trans-Fee To True
-             Perform Process-Transaction
+           When 2
+             Set Trans-Fee To True
+           When 3
+             Continue
+           When Other
+             Move 'R003' To Reject-Reason-Code
+             Perform Discard-Transaction
+           End-Evaluate
+
+           Exit.
+
+       Compute-Posting-Amount Section.
+
+      *> Transaction-Type 3 is a deposit/credit; Types 1 and 2 are
+      *> withdrawals, with Type 2 also deducting the service charge.
+      *> A Transaction-Class '9' is a reversal/correction of the
+      *> original transaction identified by Transaction-Original-Seq -
+      *> post it in the opposite direction of the original.
+           Evaluate True
+           When Transaction-Type = 3
+             Move Transaction-Amount To Ws-Posting-Amount
+           When Trans-Fee
+             Compute Ws-Posting-Amount =
+                 0 - (Transaction-Amount + Ws-Service-Charge)
+           When Other
+             Compute Ws-Posting-Amount = 0 - Transaction-Amount
+           End-Evaluate
+
+           If Transaction-Class = '9'
+             Compute Ws-Posting-Amount = 0 - Ws-Posting-Amount
+           End-If
+
+           Exit.
+
+       Eval-Account-Type Section.
+
+           Evaluate Account-Type
+           When 'sparbsu'
+             Perform Eval-Bsu-Account
+           When 'brukskonto'
+             Perform Eval-Checking-Account
            When Other
+             Move 'R001' To Reject-Reason-Code
              Perform Discard-Transaction
            End-Evaluate
 
            Exit.
 
+       Eval-Bsu-Account Section.
+
+      *> Ws-Posting-Amount already reflects the Type 2 service charge
+      *> and the Class '9' reversal direction.  The annual/lifetime
+      *> deposit caps only ever guard a genuine new deposit (Type 3,
+      *> Class Not '9') - the same transaction Process-Transaction
+      *> counts toward Account-Bsu-Deposited-Ytd.  A credit-back from
+      *> reversing an earlier withdrawal is also a positive posting
+      *> but was never counted toward those caps when it originally
+      *> posted, so it must not be checked against them now; it's a
+      *> cap-free credit.  A debit - whether a withdrawal or a
+      *> reversed deposit - must not overdraw the Bsu savings balance.
+           If Ws-Posting-Amount > 0
+             If Transaction-Type = 3 And Transaction-Class Not = '9'
+               If (Account-Bsu-Savings + Ws-Posting-Amount)
+                   > Ws-Bsu-Lifetime-Limit
+                 Move 'R005' To Reject-Reason-Code
+                 Perform Discard-Transaction
+               Else
+                 If (Account-Bsu-Deposited-Ytd + Ws-Posting-Amount)
+                     > Ws-Bsu-Annual-Limit
+                   Move 'R005' To Reject-Reason-Code
+                   Perform Discard-Transaction
+                 End-If
+               End-If
+             End-If
+           Else
+             If (Account-Bsu-Savings + Ws-Posting-Amount) < 0
+               Move 'R004' To Reject-Reason-Code
+               Perform Discard-Transaction
+             End-If
+           End-If
+
+           Exit.
+
+       Eval-Checking-Account Section.
+
+      *> Brukskonto (standard checking) accounts allow the overdraft
+      *> configured on the account master instead of the strict Bsu
+      *> zero-floor rule.  Ws-Posting-Amount already reflects the
+      *> Type 2 service charge and the Class '9' reversal direction.
+           If Ws-Posting-Amount < 0
+             If (Account-Balance + Ws-Posting-Amount) <
+                 (0 - Account-Overdraft-Limit)
+               Move 'R004' To Reject-Reason-Code
+               Perform Discard-Transaction
+             End-If
+           End-If
+
+           Exit.
+
        Process-Transaction Section.
 
-           Compute Account-Balance = Account-Balance
-             - Transaction-Amount
+           Compute Account-Balance = Account-Balance + Ws-Posting-Amount
+
+           If Account-Type = 'sparbsu'
+             Compute Account-Bsu-Savings =
+                 Account-Bsu-Savings + Ws-Posting-Amount
+             If Transaction-Type = 3
+               If Transaction-Class = '9'
+                 Subtract Transaction-Amount
+                     From Account-Bsu-Deposited-Ytd
+               Else
+                 Add Transaction-Amount To Account-Bsu-Deposited-Ytd
+               End-If
+             End-If
+           End-If
+
+           Perform Write-Gl-Feed
+
+           Exit.
+
+       Write-Gl-Feed Section.
+
+           Move Account-Number To Gl-Account-Number
+           Move Transaction-Type To Gl-Transaction-Type
+           Move Transaction-Date To Gl-Transaction-Date
+           Move Transaction-Sequence-Number
+               To Gl-Transaction-Sequence-Number
+           Move Transaction-Original-Seq To Gl-Original-Seq
+
+      *> Gl-Code identifies both the account type and whether this is
+      *> a normal posting or a Class '9' reversal/correction, so
+      *> finance can distinguish the two on the GL extract.  Only
+      *> 'sparbsu'/'brukskonto' ever reach here - Eval-Account-Type
+      *> discards every other Account-Type before Process-Transaction
+      *> (and this paragraph) runs.
+           Evaluate True
+           When Account-Type = 'sparbsu' And Transaction-Class = '9'
+             Move 'BSU01R' To Gl-Code
+           When Account-Type = 'sparbsu'
+             Move 'BSU01' To Gl-Code
+           When Account-Type = 'brukskonto' And Transaction-Class = '9'
+             Move 'CHK01R' To Gl-Code
+           When Account-Type = 'brukskonto'
+             Move 'CHK01' To Gl-Code
+           End-Evaluate
+
+           If Ws-Posting-Amount < 0
+             Set Gl-Is-Debit To True
+             Compute Gl-Amount = 0 - Ws-Posting-Amount
+           Else
+             Set Gl-Is-Credit To True
+             Move Ws-Posting-Amount To Gl-Amount
+           End-If
+
+           Write Gl-Feed-Record
 
            Exit.
 
        Discard-Transaction Section.
 
-           Display 'Discarding transaction. . .'
+           Move Account-Number To Reject-Account-Number
+           Move Amount-Transaction To Reject-Transaction-Data
+           Write Reject-Record
+
+           Set Transaction-Discarded To True
+
+           Exit.
+
+       Open-Reject-File-First-Time Section.
+
+           If Not Reject-File-Is-Open
+             Open Output Reject-File
+             Set Reject-File-Is-Open To True
+           End-If
+
+           Exit.
+
+       Open-Gl-File-First-Time Section.
+
+           If Not Gl-File-Is-Open
+             Open Output Gl-File
+             Set Gl-File-Is-Open To True
+           End-If
+
+           Exit.
+
+       Close-Files Section.
+
+           If Reject-File-Is-Open
+             Close Reject-File
+           End-If
+
+           If Gl-File-Is-Open
+             Close Gl-File
+           End-If
 
            Exit.
