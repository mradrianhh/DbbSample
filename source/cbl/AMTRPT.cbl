@@ -0,0 +1,295 @@
+       Identification Division.
+       Program-Id. Amtrpt.
+       Author. Adrian Hardy.
+
+       Environment Division.
+       Configuration Section.
+       Special-Names.
+           Decimal-Point Is Comma.
+
+       Input-Output Section.
+       File-Control.
+      *> Reject-File and Gl-File are only created on Amttrans' first
+      *> discard/posting of a run, so a clean run (zero discards or
+      *> zero postings) leaves one or both missing.  File Status lets
+      *> 0000-Init detect a missing file (status 35) and treat it as
+      *> empty instead of letting Open abend the report.
+           Select Reject-File Assign To 'REJOUT'
+               Organization Is Sequential
+               File Status Is Ws-Reject-File-Status.
+
+           Select Gl-File Assign To 'GLFEED'
+               Organization Is Sequential
+               File Status Is Ws-Gl-File-Status.
+
+           Select Counts-File Assign To 'CNTOUT'
+               Organization Is Sequential.
+
+           Select Acct-Master-File Assign To 'ACCTMSTR'
+               Organization Is Indexed
+               Access Mode Is Sequential
+               Record Key Is Acct-Master-Number.
+
+       Data Division.
+
+       File Section.
+
+       FD  Reject-File.
+       Copy Reject.
+
+       FD  Gl-File.
+       Copy Glfeed.
+
+       FD  Counts-File.
+       Copy Counts.
+
+       FD  Acct-Master-File.
+       Copy Account
+           Replacing ==Account==
+                  By ==Acct-Master-Record==
+                     ==Account-Number==
+                  By ==Acct-Master-Number==
+                     ==Account-Type==
+                  By ==Acct-Master-Type==
+                     ==Account-Balance==
+                  By ==Acct-Master-Balance==
+                     ==Account-Bsu-Savings==
+                  By ==Acct-Master-Bsu-Savings==
+                     ==Account-Bsu-Deposited-Ytd==
+                  By ==Acct-Master-Bsu-Dep-Ytd==
+                     ==Account-Overdraft-Limit==
+                  By ==Acct-Master-Overdraft==.
+
+       Working-Storage Section.
+
+       01 Ws-Eof-Flags.
+          05 Ws-Reject-Eof-Flag Pic X Value 'N'.
+             88 Reject-Eof             Value 'Y'.
+          05 Ws-Gl-Eof-Flag     Pic X Value 'N'.
+             88 Gl-Eof                 Value 'Y'.
+          05 Ws-Acct-Eof-Flag   Pic X Value 'N'.
+             88 Acct-Eof               Value 'Y'.
+
+       01 Ws-File-Statuses.
+          05 Ws-Reject-File-Status Pic XX.
+          05 Ws-Gl-File-Status     Pic XX.
+
+      *> Reason-code breakdown lines up with the Reject-Reason-Code
+      *> 88-levels set by Amttrans' Discard-Transaction paragraphs.
+       01 Ws-Reject-Totals.
+          05 Ws-Reject-Count         Pic 9(9) Value 0.
+          05 Ws-Reject-Bad-Acct-Type Pic 9(9) Value 0.
+          05 Ws-Reject-Bad-Class     Pic 9(9) Value 0.
+          05 Ws-Reject-Bad-Type      Pic 9(9) Value 0.
+          05 Ws-Reject-Insufficient  Pic 9(9) Value 0.
+          05 Ws-Reject-Bsu-Limit     Pic 9(9) Value 0.
+          05 Ws-Reject-Acct-Not-Fnd  Pic 9(9) Value 0.
+          05 Ws-Reject-Other         Pic 9(9) Value 0.
+
+       01 Ws-Acct-Totals.
+          05 Ws-Acct-Count        Pic 9(9) Value 0.
+          05 Ws-Total-Balance     Pic S9(11)V99 Value 0.
+          05 Ws-Total-Bsu-Savings Pic S9(11)V99 Value 0.
+
+      *> Posted-postings breakdown, built from the Gl-File extract
+      *> that Amttrans writes for every transaction it posts.
+       01 Ws-Gl-Totals.
+          05 Ws-Gl-Posted-Count      Pic 9(9) Value 0.
+          05 Ws-Gl-Posted-Type-1     Pic 9(9) Value 0.
+          05 Ws-Gl-Posted-Type-2     Pic 9(9) Value 0.
+          05 Ws-Gl-Posted-Type-3     Pic 9(9) Value 0.
+          05 Ws-Gl-Total-Credited    Pic S9(11)V99 Value 0.
+          05 Ws-Gl-Total-Debited     Pic S9(11)V99 Value 0.
+
+       01 Ws-Transactions-Read    Pic 9(9) Value 0.
+
+       Procedure Division.
+
+           Perform 0000-Init
+           Perform 1000-Main
+           Perform 2000-Exit
+
+           Goback.
+
+       0000-Init Section.
+
+           Open Input Reject-File
+           If Ws-Reject-File-Status = '35'
+             Set Reject-Eof To True
+           End-If
+
+           Open Input Gl-File
+           If Ws-Gl-File-Status = '35'
+             Set Gl-Eof To True
+           End-If
+
+           Open Input Counts-File
+           Open Input Acct-Master-File
+
+           Exit.
+
+       1000-Main Section.
+
+           Perform Summarize-Rejects
+           Perform Summarize-Gl-Postings
+           Perform Summarize-Accounts
+           Perform Read-Transactions-Read-Count
+           Perform Print-Report
+
+           Exit.
+
+       2000-Exit Section.
+
+           Close Reject-File
+           Close Gl-File
+           Close Counts-File
+           Close Acct-Master-File
+
+           Exit.
+
+       Read-Transactions-Read-Count Section.
+
+      *> Main writes this one-record trailer unconditionally at end
+      *> of run with the true count of records it read from
+      *> Trans-File, so this figure is independent of how many of
+      *> those records Amttrans went on to post or discard.
+           Read Counts-File
+             At End
+               Move 0 To Ws-Transactions-Read
+             Not At End
+               Move Counts-Transactions-Read To Ws-Transactions-Read
+           End-Read
+
+           Exit.
+
+       Summarize-Rejects Section.
+
+           If Not Reject-Eof
+             Read Reject-File
+               At End
+                 Set Reject-Eof To True
+             End-Read
+           End-If
+
+           Perform Until Reject-Eof
+             Add 1 To Ws-Reject-Count
+             Evaluate True
+             When Reject-Bad-Account-Type
+               Add 1 To Ws-Reject-Bad-Acct-Type
+             When Reject-Bad-Trans-Class
+               Add 1 To Ws-Reject-Bad-Class
+             When Reject-Bad-Trans-Type
+               Add 1 To Ws-Reject-Bad-Type
+             When Reject-Insufficient-Funds
+               Add 1 To Ws-Reject-Insufficient
+             When Reject-Bsu-Limit-Exceeded
+               Add 1 To Ws-Reject-Bsu-Limit
+             When Reject-Account-Not-Found
+               Add 1 To Ws-Reject-Acct-Not-Fnd
+             When Other
+               Add 1 To Ws-Reject-Other
+             End-Evaluate
+
+             Read Reject-File
+               At End
+                 Set Reject-Eof To True
+             End-Read
+           End-Perform
+
+           Exit.
+
+       Summarize-Gl-Postings Section.
+
+           If Not Gl-Eof
+             Read Gl-File
+               At End
+                 Set Gl-Eof To True
+             End-Read
+           End-If
+
+           Perform Until Gl-Eof
+             Add 1 To Ws-Gl-Posted-Count
+
+             Evaluate Gl-Transaction-Type
+             When 1
+               Add 1 To Ws-Gl-Posted-Type-1
+             When 2
+               Add 1 To Ws-Gl-Posted-Type-2
+             When 3
+               Add 1 To Ws-Gl-Posted-Type-3
+             End-Evaluate
+
+             If Gl-Is-Credit
+               Add Gl-Amount To Ws-Gl-Total-Credited
+             Else
+               Add Gl-Amount To Ws-Gl-Total-Debited
+             End-If
+
+             Read Gl-File
+               At End
+                 Set Gl-Eof To True
+             End-Read
+           End-Perform
+
+           Exit.
+
+       Summarize-Accounts Section.
+
+           Read Acct-Master-File
+             At End
+               Set Acct-Eof To True
+           End-Read
+
+           Perform Until Acct-Eof
+             Add 1 To Ws-Acct-Count
+             Add Acct-Master-Balance To Ws-Total-Balance
+             Add Acct-Master-Bsu-Savings To Ws-Total-Bsu-Savings
+
+             Read Acct-Master-File
+               At End
+                 Set Acct-Eof To True
+             End-Read
+           End-Perform
+
+           Exit.
+
+       Print-Report Section.
+
+           Display '==========================================='
+           Display ' AMTRPT - BSU CONTROL TOTALS REPORT'
+           Display '==========================================='
+           Display ' TRANSACTIONS READ. . . . . : '
+               Ws-Transactions-Read
+           Display ' TRANSACTIONS POSTED. . . . : '
+               Ws-Gl-Posted-Count
+           Display '   TYPE 1 (WITHDRAWAL). . . : '
+               Ws-Gl-Posted-Type-1
+           Display '   TYPE 2 (WITHDRAWAL+FEE) . : '
+               Ws-Gl-Posted-Type-2
+           Display '   TYPE 3 (DEPOSIT) . . . . : '
+               Ws-Gl-Posted-Type-3
+           Display ' TOTAL CREDITED . . . . . . : '
+               Ws-Gl-Total-Credited
+           Display ' TOTAL DEBITED. . . . . . . : '
+               Ws-Gl-Total-Debited
+           Display ' TRANSACTIONS DISCARDED . . : ' Ws-Reject-Count
+           Display '   R001 BAD ACCOUNT TYPE. . : '
+               Ws-Reject-Bad-Acct-Type
+           Display '   R002 BAD TRANS CLASS . . : '
+               Ws-Reject-Bad-Class
+           Display '   R003 BAD TRANS TYPE. . . : '
+               Ws-Reject-Bad-Type
+           Display '   R004 INSUFFICIENT FUNDS  : '
+               Ws-Reject-Insufficient
+           Display '   R005 BSU LIMIT EXCEEDED  : '
+               Ws-Reject-Bsu-Limit
+           Display '   R006 ACCOUNT NOT FOUND . : '
+               Ws-Reject-Acct-Not-Fnd
+           Display '   OTHER. . . . . . . . . . : ' Ws-Reject-Other
+           Display ' ACCOUNTS ON MASTER . . . . : ' Ws-Acct-Count
+           Display ' CLOSING BALANCE, ALL ACCTS : ' Ws-Total-Balance
+           Display ' CLOSING BSU SAVINGS, ALL . : '
+               Ws-Total-Bsu-Savings
+           Display '==========================================='
+
+           Exit.
